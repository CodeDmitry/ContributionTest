@@ -7,13 +7,408 @@
         PROGRAM-ID. helloworld.
 
         ENVIRONMENT DIVISION.
-    
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT PARM-FILE ASSIGN TO "HELLOPRM"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-PARM-FILE-STATUS.
+
+            SELECT AUDIT-FILE ASSIGN TO "HELLOAUD"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+            SELECT HISTORY-FILE ASSIGN TO "HELLOHST"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS HIST-KEY
+                FILE STATUS IS WS-HIST-FILE-STATUS.
+
+            SELECT OPTIONAL SITE-FILE ASSIGN TO "HELLOSIT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-SITE-FILE-STATUS.
+
+            SELECT OPTIONAL CKPT-FILE ASSIGN TO "HELLOCKP"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CKPT-FILE-STATUS.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD  PARM-FILE
+            LABEL RECORDS ARE STANDARD.
+            COPY "parmrec.cpy".
+
+        FD  AUDIT-FILE
+            LABEL RECORDS ARE STANDARD.
+            COPY "auditrec.cpy".
+
+        FD  HISTORY-FILE
+            LABEL RECORDS ARE STANDARD.
+            COPY "histrec.cpy".
+
+        FD  SITE-FILE
+            LABEL RECORDS ARE STANDARD.
+            COPY "siterec.cpy".
+
+        FD  CKPT-FILE
+            LABEL RECORDS ARE STANDARD.
+            COPY "ckptrec.cpy".
+
         WORKING-STORAGE SECTION.
         01 hello-world PIC X(20)
             VALUE IS "Hello, World!".
 
+        01 WS-JOB-NAME              PIC X(8) VALUE "HELLOWLD".
+        01 WS-OPERATOR-ID           PIC X(8) VALUE "BATCH".
+        01 WS-JOB-ID                PIC X(8) VALUE "HELLOWLD".
+
+        01 WS-PARM-FILE-STATUS      PIC XX VALUE SPACES.
+            88 WS-PARM-FILE-OK             VALUE "00".
+            88 WS-PARM-FILE-EOF            VALUE "10".
+            88 WS-PARM-FILE-NOT-FOUND      VALUE "35".
+
+        01 WS-AUDIT-FILE-STATUS     PIC XX VALUE SPACES.
+            88 WS-AUDIT-FILE-OK            VALUE "00".
+
+        01 WS-HIST-FILE-STATUS      PIC XX VALUE SPACES.
+            88 WS-HIST-FILE-OK             VALUE "00".
+            88 WS-HIST-FILE-NOT-FOUND      VALUE "35".
+            88 WS-HIST-FILE-NO-RECORD      VALUE "23".
+
+        01 WS-HIST-RUN-DATE         PIC X(8).
+        01 WS-HIST-NEXT-SEQ         PIC 9(4).
+        01 WS-HIST-DONE-SW          PIC X VALUE "N".
+            88 WS-HIST-DONE                VALUE "Y".
+
+        01 WS-SITE-FILE-STATUS      PIC XX VALUE SPACES.
+            88 WS-SITE-FILE-OK             VALUE "00".
+
+        01 WS-SITE-DEFAULTS-VALUES.
+            05 FILLER PIC X(24) VALUE "US01Hello, World!       ".
+            05 FILLER PIC X(24) VALUE "UK01Hello, World!       ".
+            05 FILLER PIC X(24) VALUE "DE01Hallo, Welt!        ".
+            05 FILLER PIC X(24) VALUE "FR01Bonjour le monde!   ".
+            05 FILLER PIC X(24) VALUE "JP01Konnichiwa Sekai!   ".
+        01 WS-SITE-DEFAULTS REDEFINES WS-SITE-DEFAULTS-VALUES.
+            05 WS-SITE-DEFAULT-ENTRY OCCURS 5 TIMES.
+                10 WS-SITE-DEFAULT-CODE      PIC X(4).
+                10 WS-SITE-DEFAULT-MESSAGE   PIC X(20).
+        01 WS-SITE-DEFAULT-COUNT    PIC 9(2) VALUE 5.
+
+        01 WS-SITE-COUNT            PIC 9(2) VALUE 0.
+        01 WS-SITE-TABLE.
+            05 WS-SITE-ENTRY OCCURS 1 TO 20 TIMES
+                              DEPENDING ON WS-SITE-COUNT
+                              INDEXED BY WS-SITE-IDX.
+                10 WS-SITE-CODE          PIC X(4).
+                10 WS-SITE-MESSAGE       PIC X(20).
+
+        01 WS-SITE-LOAD-IDX         PIC 9(2).
+        01 WS-SITE-FOUND-SW         PIC X VALUE "N".
+            88 WS-SITE-FOUND               VALUE "Y".
+
+        01 WS-CKPT-FILE-STATUS      PIC XX VALUE SPACES.
+            88 WS-CKPT-FILE-OK             VALUE "00".
+            88 WS-CKPT-FILE-NOT-FOUND      VALUE "35" "05".
+            88 WS-CKPT-FILE-OPEN-OK        VALUE "00" "05".
+
+        01 WS-CKPT-PARAGRAPH        PIC X(20).
+        01 WS-CKPT-KEY              PIC X(12).
+
+        01 WS-RC-NORMAL             PIC 9 VALUE 0.
+        01 WS-RC-WARNING            PIC 9 VALUE 4.
+        01 WS-RC-DATA-PROBLEM       PIC 9 VALUE 8.
+
+        01 WS-START-TIMESTAMP       PIC X(26).
+        01 WS-END-TIMESTAMP         PIC X(26).
+        01 WS-RUN-HEADER            PIC X(80).
+        01 WS-CALL-STATUS-CODE      PIC 9(2).
+
+        01 WS-CURRENT-DATE-TIME     PIC X(21).
+        01 WS-CDT-BREAKDOWN REDEFINES WS-CURRENT-DATE-TIME.
+            05 WS-CDT-YYYY           PIC 9(4).
+            05 WS-CDT-MM             PIC 9(2).
+            05 WS-CDT-DD             PIC 9(2).
+            05 WS-CDT-HH             PIC 9(2).
+            05 WS-CDT-MIN            PIC 9(2).
+            05 WS-CDT-SS             PIC 9(2).
+            05 WS-CDT-HS             PIC 9(2).
+            05 WS-CDT-GMT-OFFSET     PIC X(5).
+
         PROCEDURE DIVISION.
-            DISPLAY hello-world.
+        0000-MAIN-PROCESS.
+            PERFORM 0500-CHECK-RESTART THRU 0500-EXIT
+            PERFORM 1000-INITIALIZE THRU 1000-EXIT
+            MOVE "1000-INITIALIZE" TO WS-CKPT-PARAGRAPH
+            MOVE SPACES TO WS-CKPT-KEY
+            PERFORM 8000-WRITE-CHECKPOINT THRU 8000-EXIT
+
+            PERFORM 1500-LOAD-SITE-TABLE THRU 1500-EXIT
+            MOVE "1500-LOAD-SITE-TABLE" TO WS-CKPT-PARAGRAPH
+            PERFORM 8000-WRITE-CHECKPOINT THRU 8000-EXIT
 
+            PERFORM 2000-PROCESS-INPUT THRU 2000-EXIT
+            MOVE "2000-PROCESS-INPUT" TO WS-CKPT-PARAGRAPH
+            PERFORM 8000-WRITE-CHECKPOINT THRU 8000-EXIT
+
+            PERFORM 2500-WRITE-HISTORY THRU 2500-EXIT
+            MOVE "2500-WRITE-HISTORY" TO WS-CKPT-PARAGRAPH
+            MOVE HIST-KEY TO WS-CKPT-KEY
+            PERFORM 8000-WRITE-CHECKPOINT THRU 8000-EXIT
+
+            PERFORM 9000-TERMINATE THRU 9000-EXIT
+            MOVE "9000-TERMINATE" TO WS-CKPT-PARAGRAPH
+            PERFORM 8500-WRITE-FINAL-CHECKPOINT THRU 8500-EXIT
             STOP RUN.
+
+        0500-CHECK-RESTART.
+            OPEN INPUT CKPT-FILE
+            IF WS-CKPT-FILE-OK
+                READ CKPT-FILE
+                    NOT AT END
+                        IF CKPT-STATUS-IN-PROGRESS
+                            DISPLAY "HELLOWLD: prior run did not finish"
+                            DISPLAY "  past " CKPT-LAST-PARAGRAPH
+                                    " - restarting from the top"
+                        END-IF
+                END-READ
+            END-IF
+            IF WS-CKPT-FILE-OPEN-OK
+                CLOSE CKPT-FILE
+            END-IF.
+        0500-EXIT.
+            EXIT.
+
+        1000-INITIALIZE.
+            MOVE WS-RC-NORMAL TO RETURN-CODE
+            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+            STRING WS-CDT-YYYY "-" WS-CDT-MM "-" WS-CDT-DD "-"
+                   WS-CDT-HH "." WS-CDT-MIN "." WS-CDT-SS ".000000"
+                DELIMITED BY SIZE INTO WS-START-TIMESTAMP
+            END-STRING
+
+            MOVE SPACES TO WS-HIST-RUN-DATE
+            STRING WS-CDT-YYYY WS-CDT-MM WS-CDT-DD
+                DELIMITED BY SIZE INTO WS-HIST-RUN-DATE
+            END-STRING.
+        1000-EXIT.
+            EXIT.
+
+        1500-LOAD-SITE-TABLE.
+            MOVE WS-SITE-DEFAULT-COUNT TO WS-SITE-COUNT
+            PERFORM VARYING WS-SITE-LOAD-IDX FROM 1 BY 1
+                    UNTIL WS-SITE-LOAD-IDX > WS-SITE-COUNT
+                MOVE WS-SITE-DEFAULT-CODE(WS-SITE-LOAD-IDX)
+                    TO WS-SITE-CODE(WS-SITE-LOAD-IDX)
+                MOVE WS-SITE-DEFAULT-MESSAGE(WS-SITE-LOAD-IDX)
+                    TO WS-SITE-MESSAGE(WS-SITE-LOAD-IDX)
+            END-PERFORM
+
+            OPEN INPUT SITE-FILE
+            IF WS-SITE-FILE-OK
+                PERFORM UNTIL NOT WS-SITE-FILE-OK
+                    READ SITE-FILE
+                        AT END
+                            MOVE "10" TO WS-SITE-FILE-STATUS
+                        NOT AT END
+                            PERFORM 1600-MERGE-SITE-RECORD
+                                THRU 1600-EXIT
+                    END-READ
+                END-PERFORM
+                CLOSE SITE-FILE
+            END-IF.
+        1500-EXIT.
+            EXIT.
+
+        1600-MERGE-SITE-RECORD.
+            MOVE "N" TO WS-SITE-FOUND-SW
+            PERFORM VARYING WS-SITE-LOAD-IDX FROM 1 BY 1
+                    UNTIL WS-SITE-LOAD-IDX > WS-SITE-COUNT
+                IF WS-SITE-CODE(WS-SITE-LOAD-IDX) = SITE-CODE
+                    MOVE SITE-MESSAGE-TEXT
+                        TO WS-SITE-MESSAGE(WS-SITE-LOAD-IDX)
+                    MOVE "Y" TO WS-SITE-FOUND-SW
+                END-IF
+            END-PERFORM
+            IF NOT WS-SITE-FOUND
+                AND WS-SITE-COUNT < 20
+                ADD 1 TO WS-SITE-COUNT
+                MOVE SITE-CODE TO WS-SITE-CODE(WS-SITE-COUNT)
+                MOVE SITE-MESSAGE-TEXT TO WS-SITE-MESSAGE(WS-SITE-COUNT)
+            END-IF.
+        1600-EXIT.
+            EXIT.
+
+        2000-PROCESS-INPUT.
+            OPEN INPUT PARM-FILE
+            IF WS-PARM-FILE-OK
+                READ PARM-FILE
+                    AT END
+                        MOVE WS-RC-WARNING TO RETURN-CODE
+                    NOT AT END
+                        IF PARM-MESSAGE-TEXT NOT = SPACES
+                            MOVE PARM-MESSAGE-TEXT TO hello-world
+                        ELSE
+                            IF PARM-SITE-CODE NOT = SPACES
+                                PERFORM 2200-SELECT-SITE-MESSAGE
+                                    THRU 2200-EXIT
+                            ELSE
+                                MOVE WS-RC-WARNING TO RETURN-CODE
+                            END-IF
+                        END-IF
+                        IF PARM-RUN-DATE NOT = SPACES
+                            MOVE PARM-RUN-DATE TO WS-HIST-RUN-DATE
+                        END-IF
+                END-READ
+                CLOSE PARM-FILE
+            ELSE
+                IF WS-PARM-FILE-NOT-FOUND
+                    MOVE WS-RC-WARNING TO RETURN-CODE
+                ELSE
+                    MOVE WS-RC-DATA-PROBLEM TO RETURN-CODE
+                END-IF
+            END-IF
+
+            CALL "hellogrt" USING hello-world
+                                   WS-JOB-NAME
+                                   WS-START-TIMESTAMP
+                                   WS-RUN-HEADER
+                                   WS-CALL-STATUS-CODE
+            END-CALL
+            IF WS-CALL-STATUS-CODE > RETURN-CODE
+                MOVE WS-CALL-STATUS-CODE TO RETURN-CODE
+            END-IF
+
+            DISPLAY WS-RUN-HEADER.
+        2000-EXIT.
+            EXIT.
+
+        2200-SELECT-SITE-MESSAGE.
+            MOVE "N" TO WS-SITE-FOUND-SW
+            PERFORM VARYING WS-SITE-IDX FROM 1 BY 1
+                    UNTIL WS-SITE-IDX > WS-SITE-COUNT
+                IF WS-SITE-CODE(WS-SITE-IDX) = PARM-SITE-CODE
+                    MOVE WS-SITE-MESSAGE(WS-SITE-IDX) TO hello-world
+                    MOVE "Y" TO WS-SITE-FOUND-SW
+                END-IF
+            END-PERFORM
+            IF NOT WS-SITE-FOUND
+                MOVE WS-RC-WARNING TO RETURN-CODE
+            END-IF.
+        2200-EXIT.
+            EXIT.
+
+        2500-WRITE-HISTORY.
+            OPEN I-O HISTORY-FILE
+            IF NOT WS-HIST-FILE-OK
+                OPEN OUTPUT HISTORY-FILE
+                CLOSE HISTORY-FILE
+                OPEN I-O HISTORY-FILE
+            END-IF
+
+            MOVE WS-HIST-RUN-DATE TO HIST-RUN-DATE
+            MOVE 1                TO HIST-RUN-SEQ
+            MOVE 0                TO WS-HIST-NEXT-SEQ
+            MOVE "N"              TO WS-HIST-DONE-SW
+
+            START HISTORY-FILE KEY IS NOT LESS THAN HIST-KEY
+                INVALID KEY
+                    MOVE "Y" TO WS-HIST-DONE-SW
+            END-START
+
+            PERFORM UNTIL WS-HIST-DONE
+                READ HISTORY-FILE NEXT RECORD
+                    AT END
+                        MOVE "Y" TO WS-HIST-DONE-SW
+                    NOT AT END
+                        IF HIST-RUN-DATE = WS-HIST-RUN-DATE
+                            MOVE HIST-RUN-SEQ TO WS-HIST-NEXT-SEQ
+                        ELSE
+                            MOVE "Y" TO WS-HIST-DONE-SW
+                        END-IF
+                END-READ
+            END-PERFORM
+
+            ADD 1 TO WS-HIST-NEXT-SEQ
+
+            MOVE WS-HIST-RUN-DATE   TO HIST-RUN-DATE
+            MOVE WS-HIST-NEXT-SEQ   TO HIST-RUN-SEQ
+            MOVE hello-world        TO HIST-MESSAGE-TEXT
+            MOVE RETURN-CODE        TO HIST-RETURN-CODE
+            MOVE WS-START-TIMESTAMP TO HIST-TIMESTAMP
+
+            WRITE HIST-RECORD
+                INVALID KEY
+                    DISPLAY "HELLOWLD: history write failed for key "
+                            HIST-KEY
+                    MOVE WS-RC-DATA-PROBLEM TO RETURN-CODE
+            END-WRITE
+
+            CLOSE HISTORY-FILE.
+        2500-EXIT.
+            EXIT.
+
+        8000-WRITE-CHECKPOINT.
+            OPEN OUTPUT CKPT-FILE
+            IF NOT WS-CKPT-FILE-OK
+                DISPLAY "HELLOWLD: unable to open checkpoint file, "
+                        "status " WS-CKPT-FILE-STATUS
+                MOVE WS-RC-WARNING TO RETURN-CODE
+            ELSE
+                MOVE WS-JOB-NAME       TO CKPT-JOB-NAME
+                MOVE WS-CKPT-PARAGRAPH TO CKPT-LAST-PARAGRAPH
+                MOVE WS-CKPT-KEY       TO CKPT-LAST-KEY
+                MOVE "I"               TO CKPT-STATUS
+                WRITE CKPT-RECORD
+                IF NOT WS-CKPT-FILE-OK
+                    DISPLAY "HELLOWLD: checkpoint write failed, "
+                            "status " WS-CKPT-FILE-STATUS
+                    MOVE WS-RC-WARNING TO RETURN-CODE
+                END-IF
+                CLOSE CKPT-FILE
+            END-IF.
+        8000-EXIT.
+            EXIT.
+
+        8500-WRITE-FINAL-CHECKPOINT.
+            OPEN OUTPUT CKPT-FILE
+            IF NOT WS-CKPT-FILE-OK
+                DISPLAY "HELLOWLD: unable to open checkpoint file, "
+                        "status " WS-CKPT-FILE-STATUS
+                MOVE WS-RC-WARNING TO RETURN-CODE
+            ELSE
+                MOVE WS-JOB-NAME       TO CKPT-JOB-NAME
+                MOVE WS-CKPT-PARAGRAPH TO CKPT-LAST-PARAGRAPH
+                MOVE WS-CKPT-KEY       TO CKPT-LAST-KEY
+                MOVE "C"               TO CKPT-STATUS
+                WRITE CKPT-RECORD
+                IF NOT WS-CKPT-FILE-OK
+                    DISPLAY "HELLOWLD: checkpoint write failed, "
+                            "status " WS-CKPT-FILE-STATUS
+                    MOVE WS-RC-WARNING TO RETURN-CODE
+                END-IF
+                CLOSE CKPT-FILE
+            END-IF.
+        8500-EXIT.
+            EXIT.
+
+        9000-TERMINATE.
+            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+            STRING WS-CDT-YYYY "-" WS-CDT-MM "-" WS-CDT-DD "-"
+                   WS-CDT-HH "." WS-CDT-MIN "." WS-CDT-SS ".000000"
+                DELIMITED BY SIZE INTO WS-END-TIMESTAMP
+            END-STRING
+
+            OPEN EXTEND AUDIT-FILE
+            IF NOT WS-AUDIT-FILE-OK
+                OPEN OUTPUT AUDIT-FILE
+            END-IF
+            MOVE WS-JOB-NAME        TO AUD-JOB-NAME
+            MOVE WS-START-TIMESTAMP TO AUD-START-TIMESTAMP
+            MOVE WS-END-TIMESTAMP   TO AUD-END-TIMESTAMP
+            MOVE RETURN-CODE        TO AUD-RETURN-CODE
+            MOVE WS-OPERATOR-ID     TO AUD-OPERATOR-ID
+            MOVE WS-JOB-ID          TO AUD-JOB-ID
+            WRITE AUDIT-RECORD
+            CLOSE AUDIT-FILE.
+        9000-EXIT.
+            EXIT.
