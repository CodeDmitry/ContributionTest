@@ -0,0 +1,43 @@
+        *>+--------------------------------------------------------------------+
+        *>| HELLOGRT - callable banner/status subroutine for the HELLOWORLD   |
+        *>| family of jobs.  Any program in the daily cycle can CALL this to  |
+        *>| get the standard job-name/timestamp banner line built around a    |
+        *>| message and timestamp of its own, without re-entering the         |
+        *>| HELLOWORLD batch driver.                                          |
+        *>|                                                                    |
+        *>| Written by Dmitry Makhnin.                                         |
+        *>+--------------------------------------------------------------------+
+        ID DIVISION.
+        PROGRAM-ID. hellogrt.
+
+        ENVIRONMENT DIVISION.
+
+        DATA DIVISION.
+        LINKAGE SECTION.
+        01 LK-MESSAGE-IN            PIC X(20).
+        01 LK-JOB-NAME-IN           PIC X(8).
+        01 LK-TIMESTAMP-IN          PIC X(26).
+        01 LK-BANNER-OUT            PIC X(80).
+        01 LK-STATUS-CODE-OUT       PIC 9(2).
+
+        PROCEDURE DIVISION USING LK-MESSAGE-IN
+                                  LK-JOB-NAME-IN
+                                  LK-TIMESTAMP-IN
+                                  LK-BANNER-OUT
+                                  LK-STATUS-CODE-OUT.
+        0000-MAIN-PROCESS.
+            IF LK-MESSAGE-IN = SPACES
+                MOVE 4 TO LK-STATUS-CODE-OUT
+            ELSE
+                MOVE 0 TO LK-STATUS-CODE-OUT
+            END-IF
+
+            STRING LK-JOB-NAME-IN DELIMITED BY SPACE
+                   " RUN "        DELIMITED BY SIZE
+                   LK-TIMESTAMP-IN DELIMITED BY SIZE
+                   "  "           DELIMITED BY SIZE
+                   LK-MESSAGE-IN  DELIMITED BY SIZE
+                INTO LK-BANNER-OUT
+            END-STRING
+
+            GOBACK.
