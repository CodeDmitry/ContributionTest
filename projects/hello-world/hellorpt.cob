@@ -0,0 +1,228 @@
+        *>+--------------------------------------------------------------------+
+        *>| HELLORPT - end-of-day summary report for the HELLOWORLD job.      |
+        *>| Reads the HELLOWORLD run-history file and prints a page-headed    |
+        *>| listing (run count, one line per run, grand total) for the print  |
+        *>| deck the shift supervisor reviews each morning.                   |
+        *>|                                                                    |
+        *>| Written by Dmitry Makhnin.                                         |
+        *>+--------------------------------------------------------------------+
+        ID DIVISION.
+        PROGRAM-ID. hellorpt.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT HISTORY-FILE ASSIGN TO "HELLOHST"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS HIST-KEY
+                FILE STATUS IS WS-HIST-FILE-STATUS.
+
+            SELECT REPORT-FILE ASSIGN TO "HELLORPT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RPT-FILE-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  HISTORY-FILE
+            LABEL RECORDS ARE STANDARD.
+            COPY "histrec.cpy".
+
+        FD  REPORT-FILE
+            LABEL RECORDS ARE STANDARD.
+        01 RPT-LINE                 PIC X(132).
+
+        WORKING-STORAGE SECTION.
+        01 WS-JOB-NAME              PIC X(8) VALUE "HELLORPT".
+        01 WS-PRINT-LINE            PIC X(132).
+
+        01 WS-HIST-FILE-STATUS      PIC XX VALUE SPACES.
+            88 WS-HIST-FILE-OK             VALUE "00".
+            88 WS-HIST-FILE-EOF            VALUE "10".
+            88 WS-HIST-FILE-NOT-FOUND      VALUE "35".
+            88 WS-HIST-FILE-NO-RECORD      VALUE "23".
+
+        01 WS-RPT-FILE-STATUS       PIC XX VALUE SPACES.
+            88 WS-RPT-FILE-OK              VALUE "00".
+
+        01 WS-RC-NORMAL             PIC 9 VALUE 0.
+        01 WS-RC-WARNING            PIC 9 VALUE 4.
+        01 WS-RC-DATA-PROBLEM       PIC 9 VALUE 8.
+
+        01 WS-EOF-SW                PIC X VALUE "N".
+            88 WS-EOF                      VALUE "Y".
+
+        01 WS-RUN-COUNT             PIC 9(5) VALUE 0.
+        01 WS-PAGE-NUMBER           PIC 9(3) VALUE 0.
+        01 WS-LINE-COUNT            PIC 9(3) VALUE 0.
+        01 WS-LINES-PER-PAGE        PIC 9(3) VALUE 55.
+
+        01 WS-CURRENT-DATE-TIME     PIC X(21).
+        01 WS-CDT-BREAKDOWN REDEFINES WS-CURRENT-DATE-TIME.
+            05 WS-CDT-YYYY           PIC 9(4).
+            05 WS-CDT-MM             PIC 9(2).
+            05 WS-CDT-DD             PIC 9(2).
+            05 WS-CDT-HH             PIC 9(2).
+            05 WS-CDT-MIN            PIC 9(2).
+            05 WS-CDT-SS             PIC 9(2).
+            05 WS-CDT-HS             PIC 9(2).
+            05 WS-CDT-GMT-OFFSET     PIC X(5).
+
+        01 WS-REPORT-DATE           PIC X(10).
+        01 WS-REPORT-DATE-KEY       PIC X(8).
+
+        01 WS-PAGE-NUMBER-EDIT      PIC ZZ9.
+        01 WS-RUN-COUNT-EDIT        PIC ZZ,ZZ9.
+        01 WS-SEQ-EDIT              PIC ZZZ9.
+        01 WS-RC-EDIT               PIC ZZ9.
+
+        PROCEDURE DIVISION.
+        0000-MAIN-PROCESS.
+            PERFORM 1000-INITIALIZE THRU 1000-EXIT
+            IF WS-RPT-FILE-OK
+                PERFORM 2000-PROCESS-HISTORY THRU 2000-EXIT
+                PERFORM 9000-TERMINATE THRU 9000-EXIT
+            END-IF
+            STOP RUN.
+
+        1000-INITIALIZE.
+            MOVE WS-RC-NORMAL TO RETURN-CODE
+            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+            STRING WS-CDT-YYYY "-" WS-CDT-MM "-" WS-CDT-DD
+                DELIMITED BY SIZE INTO WS-REPORT-DATE
+            END-STRING
+            STRING WS-CDT-YYYY WS-CDT-MM WS-CDT-DD
+                DELIMITED BY SIZE INTO WS-REPORT-DATE-KEY
+            END-STRING
+
+            OPEN OUTPUT REPORT-FILE
+            IF NOT WS-RPT-FILE-OK
+                DISPLAY "HELLORPT: unable to open report file, status "
+                        WS-RPT-FILE-STATUS
+                MOVE WS-RC-DATA-PROBLEM TO RETURN-CODE
+            ELSE
+                OPEN INPUT HISTORY-FILE
+                IF NOT WS-HIST-FILE-OK
+                    IF WS-HIST-FILE-NOT-FOUND
+                        SET WS-EOF TO TRUE
+                    ELSE
+                        DISPLAY "HELLORPT: unable to open history "
+                                "file, status "
+                                WS-HIST-FILE-STATUS
+                        MOVE WS-RC-DATA-PROBLEM TO RETURN-CODE
+                        SET WS-EOF TO TRUE
+                    END-IF
+                ELSE
+                    MOVE WS-REPORT-DATE-KEY TO HIST-RUN-DATE
+                    MOVE 0 TO HIST-RUN-SEQ
+                    START HISTORY-FILE KEY IS NOT LESS THAN HIST-KEY
+                        INVALID KEY
+                            SET WS-EOF TO TRUE
+                    END-START
+                END-IF
+                PERFORM 2100-WRITE-PAGE-HEADERS THRU 2100-EXIT
+            END-IF.
+        1000-EXIT.
+            EXIT.
+
+        2000-PROCESS-HISTORY.
+            PERFORM UNTIL WS-EOF
+                READ HISTORY-FILE NEXT RECORD
+                    AT END
+                        SET WS-EOF TO TRUE
+                    NOT AT END
+                        IF HIST-RUN-DATE NOT = WS-REPORT-DATE-KEY
+                            SET WS-EOF TO TRUE
+                        ELSE
+                            ADD 1 TO WS-RUN-COUNT
+                            IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                                PERFORM 2100-WRITE-PAGE-HEADERS
+                                    THRU 2100-EXIT
+                            END-IF
+                            PERFORM 2200-WRITE-DETAIL-LINE
+                                THRU 2200-EXIT
+                        END-IF
+                END-READ
+            END-PERFORM.
+        2000-EXIT.
+            EXIT.
+
+        2100-WRITE-PAGE-HEADERS.
+            ADD 1 TO WS-PAGE-NUMBER
+            MOVE WS-PAGE-NUMBER TO WS-PAGE-NUMBER-EDIT
+
+            MOVE SPACES TO WS-PRINT-LINE
+            STRING "HELLOWORLD DAILY RUN SUMMARY"  DELIMITED BY SIZE
+                   "     RUN DATE: " DELIMITED BY SIZE
+                   WS-REPORT-DATE    DELIMITED BY SIZE
+                   "     PAGE "      DELIMITED BY SIZE
+                   WS-PAGE-NUMBER-EDIT DELIMITED BY SIZE
+                INTO WS-PRINT-LINE
+            END-STRING
+            WRITE RPT-LINE FROM WS-PRINT-LINE
+                AFTER ADVANCING PAGE
+
+            MOVE SPACES TO WS-PRINT-LINE
+            WRITE RPT-LINE FROM WS-PRINT-LINE
+                AFTER ADVANCING 1 LINE
+
+            MOVE SPACES TO WS-PRINT-LINE
+            STRING "RUN DATE" DELIMITED BY SIZE
+                   "  SEQ "   DELIMITED BY SIZE
+                   "  TIMESTAMP                "  DELIMITED BY SIZE
+                   " RC "     DELIMITED BY SIZE
+                   " MESSAGE" DELIMITED BY SIZE
+                INTO WS-PRINT-LINE
+            END-STRING
+            WRITE RPT-LINE FROM WS-PRINT-LINE
+                AFTER ADVANCING 1 LINE
+
+            MOVE 3 TO WS-LINE-COUNT.
+        2100-EXIT.
+            EXIT.
+
+        2200-WRITE-DETAIL-LINE.
+            MOVE HIST-RUN-SEQ    TO WS-SEQ-EDIT
+            MOVE HIST-RETURN-CODE TO WS-RC-EDIT
+
+            MOVE SPACES TO WS-PRINT-LINE
+            STRING HIST-RUN-DATE   DELIMITED BY SIZE
+                   "  "            DELIMITED BY SIZE
+                   WS-SEQ-EDIT     DELIMITED BY SIZE
+                   "  "            DELIMITED BY SIZE
+                   HIST-TIMESTAMP  DELIMITED BY SIZE
+                   "  "            DELIMITED BY SIZE
+                   WS-RC-EDIT      DELIMITED BY SIZE
+                   "  "            DELIMITED BY SIZE
+                   HIST-MESSAGE-TEXT DELIMITED BY SIZE
+                INTO WS-PRINT-LINE
+            END-STRING
+            WRITE RPT-LINE FROM WS-PRINT-LINE
+                AFTER ADVANCING 1 LINE
+
+            ADD 1 TO WS-LINE-COUNT.
+        2200-EXIT.
+            EXIT.
+
+        9000-TERMINATE.
+            MOVE WS-RUN-COUNT TO WS-RUN-COUNT-EDIT
+
+            MOVE SPACES TO WS-PRINT-LINE
+            WRITE RPT-LINE FROM WS-PRINT-LINE
+                AFTER ADVANCING 1 LINE
+
+            MOVE SPACES TO WS-PRINT-LINE
+            STRING "GRAND TOTAL - RUNS REPORTED: " DELIMITED BY SIZE
+                   WS-RUN-COUNT-EDIT                DELIMITED BY SIZE
+                INTO WS-PRINT-LINE
+            END-STRING
+            WRITE RPT-LINE FROM WS-PRINT-LINE
+                AFTER ADVANCING 1 LINE
+
+            IF WS-HIST-FILE-OK OR WS-HIST-FILE-EOF
+                              OR WS-HIST-FILE-NO-RECORD
+                CLOSE HISTORY-FILE
+            END-IF
+            CLOSE REPORT-FILE.
+        9000-EXIT.
+            EXIT.
