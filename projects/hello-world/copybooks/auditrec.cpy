@@ -0,0 +1,11 @@
+       *>+--------------------------------------------------------------------+
+       *>| AUDITREC - one row per execution on the shared job-run audit      |
+       *>| trail file.  Appended to (OPEN EXTEND), never rewritten.          |
+       *>+--------------------------------------------------------------------+
+        01 AUDIT-RECORD.
+            05 AUD-JOB-NAME            PIC X(8).
+            05 AUD-START-TIMESTAMP     PIC X(26).
+            05 AUD-END-TIMESTAMP       PIC X(26).
+            05 AUD-RETURN-CODE         PIC 9(3).
+            05 AUD-OPERATOR-ID         PIC X(8).
+            05 AUD-JOB-ID              PIC X(8).
