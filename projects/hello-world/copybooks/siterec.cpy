@@ -0,0 +1,8 @@
+       *>+--------------------------------------------------------------------+
+       *>| SITEREC - one row on the optional site-message control file       |
+       *>| (HELLOSIT). Each row adds or overrides an entry in HELLOWORLD's   |
+       *>| site-code-to-message table.                                       |
+       *>+--------------------------------------------------------------------+
+        01 SITE-RECORD.
+            05 SITE-CODE               PIC X(4).
+            05 SITE-MESSAGE-TEXT       PIC X(20).
