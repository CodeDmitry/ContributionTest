@@ -0,0 +1,10 @@
+       *>+--------------------------------------------------------------------+
+       *>| PARMREC - control-card record for the HELLOWORLD job step.        |
+       *>| One record: run-to-run message / site / date override, so ops    |
+       *>| can change behavior without a recompile.                         |
+       *>+--------------------------------------------------------------------+
+        01 PARM-RECORD.
+            05 PARM-MESSAGE-TEXT       PIC X(20).
+            05 PARM-RUN-DATE           PIC X(8).
+            05 PARM-SITE-CODE          PIC X(4).
+            05 FILLER                  PIC X(40).
