@@ -0,0 +1,13 @@
+       *>+--------------------------------------------------------------------+
+       *>| CKPTREC - single-record checkpoint for HELLOWORLD restart.        |
+       *>| Rewritten after each major processing step so operations can see  |
+       *>| the last paragraph completed and the last key processed if the    |
+       *>| step abends before reaching 9000-TERMINATE.                       |
+       *>+--------------------------------------------------------------------+
+        01 CKPT-RECORD.
+            05 CKPT-JOB-NAME           PIC X(8).
+            05 CKPT-LAST-PARAGRAPH     PIC X(20).
+            05 CKPT-LAST-KEY           PIC X(12).
+            05 CKPT-STATUS             PIC X(1).
+                88 CKPT-STATUS-IN-PROGRESS   VALUE "I".
+                88 CKPT-STATUS-COMPLETE      VALUE "C".
