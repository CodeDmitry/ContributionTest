@@ -0,0 +1,13 @@
+       *>+--------------------------------------------------------------------+
+       *>| HISTREC - one row per HELLOWORLD execution on the VSAM-style       |
+       *>| indexed run-history file, keyed by run date + sequence number      |
+       *>| within that date so multiple runs on the same day each get a      |
+       *>| unique key.                                                       |
+       *>+--------------------------------------------------------------------+
+        01 HIST-RECORD.
+            05 HIST-KEY.
+                10 HIST-RUN-DATE       PIC X(8).
+                10 HIST-RUN-SEQ        PIC 9(4).
+            05 HIST-MESSAGE-TEXT       PIC X(20).
+            05 HIST-RETURN-CODE        PIC 9(3).
+            05 HIST-TIMESTAMP          PIC X(26).
